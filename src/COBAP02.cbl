@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBAP02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACC-FILE ASSIGN TO "ACC.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACC-NUMBER.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACC-FILE.
+       01  ACC-RECORD.
+           05  ACC-NUMBER              PIC X(12).
+           05  ACC-TYPE                PIC X.
+               88  ACC-TYPE-CHECKING   VALUE 'C'.
+               88  ACC-TYPE-SAVINGS    VALUE 'S'.
+               88  ACC-TYPE-MONEYMKT   VALUE 'M'.
+           05  ACC-STATUS              PIC X.
+               88  ACC-OPEN            VALUE 'O'.
+               88  ACC-CLOSED          VALUE 'X'.
+               88  ACC-BLOCKED         VALUE 'B'.
+           05  ACC-BALANCE             PIC S9(11)V99 COMP-3.
+           05  ACC-OD-LIMIT            PIC S9(7)V99  COMP-3.
+           05  ACC-RISK-RATING         PIC 9.
+           05  ACC-BLOCK-COUNT         PIC 9(3) COMP-3.
+           05  ACC-OD-EXCEED-COUNT     PIC 9(3) COMP-3.
+           05  ACC-FEE-COUNT           PIC 9.
+           05  ACC-LAST-POSTED-DATE    PIC 9(8).
+           05  ACC-FEES.
+               10  ACC-FEE OCCURS 0 TO 5 TIMES
+                   DEPENDING ON ACC-FEE-COUNT.
+                   15  ACC-FEE-CODE    PIC X(3).
+                   15  ACC-FEE-AMOUNT  PIC S9(5)V99 COMP-3.
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH         PIC X VALUE 'N'.
+           88  WS-EOF-YES        VALUE 'Y'.
+       01  WS-RECS-SCORED        PIC 9(7) VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS UNTIL WS-EOF-YES
+           PERFORM 9000-FINALIZE
+           GOBACK.
+
+       1000-INIT.
+           OPEN I-O ACC-FILE.
+
+       2000-PROCESS.
+           READ ACC-FILE
+               AT END SET WS-EOF-YES TO TRUE
+           END-READ
+           IF WS-EOF-YES
+               GO TO 2999-EXIT
+           END-IF
+
+           PERFORM 2100-SCORE-ACCOUNT
+
+           REWRITE ACC-RECORD
+           END-REWRITE
+
+           ADD 1 TO WS-RECS-SCORED.
+
+       2100-SCORE-ACCOUNT.
+           *> Puntaje de riesgo según el historial de bloqueos y sobregiros
+           *> acumulado por COBAP01 (ACC-BLOCK-COUNT, ACC-OD-EXCEED-COUNT).
+           EVALUATE TRUE
+              WHEN ACC-BLOCK-COUNT >= 3
+                   OR ACC-OD-EXCEED-COUNT >= 5
+                   MOVE 9 TO ACC-RISK-RATING
+              WHEN ACC-BLOCK-COUNT >= 1
+                   OR ACC-OD-EXCEED-COUNT >= 2
+                   MOVE 5 TO ACC-RISK-RATING
+              WHEN OTHER
+                   MOVE 0 TO ACC-RISK-RATING
+           END-EVALUATE.
+
+       2999-EXIT.
+           EXIT.
+
+       9000-FINALIZE.
+           CLOSE ACC-FILE.
+           EXIT.
