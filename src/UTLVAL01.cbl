@@ -2,13 +2,23 @@
        PROGRAM-ID. UTLVAL01.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-CNT PIC 9 VALUE 0.
+       01  WS-CNT                PIC 9 VALUE 0.
+       01  WS-FEE-IDX             PIC 9 VALUE 0.
+       01  WS-FEE-TOTAL           PIC S9(6)V99 COMP-3 VALUE 0.
+       01  WS-FEE-CODE-MATCH      PIC X VALUE 'N'.
+           88  WS-FEE-CODE-OK     VALUE 'Y'.
+       01  WS-FEE-CODE-TABLE      PIC X(6) VALUE 'MNTODF'.
+       01  WS-FEE-CODE-TABLE-R REDEFINES WS-FEE-CODE-TABLE.
+           05  WS-FEE-CODE-ENTRY  OCCURS 2 TIMES PIC X(3).
+       01  WS-TAB-IDX              PIC 9 VALUE 0.
+       01  WS-MAX-OD-LIMIT         PIC S9(7)V99 COMP-3 VALUE +50000.00.
        LINKAGE SECTION.
        01  ACC-RECORD.
            05  ACC-NUMBER              PIC X(12).
            05  ACC-TYPE                PIC X.
                88  ACC-TYPE-CHECKING   VALUE 'C'.
                88  ACC-TYPE-SAVINGS    VALUE 'S'.
+               88  ACC-TYPE-MONEYMKT   VALUE 'M'.
            05  ACC-STATUS              PIC X.
                88  ACC-OPEN            VALUE 'O'.
                88  ACC-CLOSED          VALUE 'X'.
@@ -16,12 +26,16 @@
            05  ACC-BALANCE             PIC S9(11)V99 COMP-3.
            05  ACC-OD-LIMIT            PIC S9(7)V99  COMP-3.
            05  ACC-RISK-RATING         PIC 9.
+               88  ACC-RISK-RATING-OK  VALUES 0 5 9.
+           05  ACC-BLOCK-COUNT         PIC 9(3) COMP-3.
+           05  ACC-OD-EXCEED-COUNT     PIC 9(3) COMP-3.
+           05  ACC-FEE-COUNT           PIC 9.
+           05  ACC-LAST-POSTED-DATE    PIC 9(8).
            05  ACC-FEES.
                10  ACC-FEE OCCURS 0 TO 5 TIMES
                    DEPENDING ON ACC-FEE-COUNT.
                    15  ACC-FEE-CODE    PIC X(3).
                    15  ACC-FEE-AMOUNT  PIC S9(5)V99 COMP-3.
-           05  ACC-FEE-COUNT           PIC 9.
 
        01  PRM-FLAGS.
            05  PRM-TEST-MODE        PIC X VALUE 'N'.
@@ -29,11 +43,53 @@
            05  PRM-DATE-CUTOFF      PIC 9(8).
            05  PRM-ALLOW-NEGATIVE   PIC X VALUE 'N'.
                88  PRM-ALLOW-NEG    VALUE 'Y'.
-       PROCEDURE DIVISION USING ACC-RECORD PRM-FLAGS.
+       01  VAL-RESULT               PIC X.
+           88  VAL-PASS             VALUE 'Y'.
+           88  VAL-FAIL              VALUE 'N'.
+       PROCEDURE DIVISION USING ACC-RECORD PRM-FLAGS VAL-RESULT.
        100-VALIDATE.
            ADD 1 TO WS-CNT
-           IF PRM-TEST-YES
-              *> Capcioso: simula limpiar fees en test (AFECTA REGLA)
-              MOVE 0 TO ACC-FEE-COUNT
-           END-IF
+           SET VAL-PASS TO TRUE
+           PERFORM 200-VALIDATE-FEES
+           PERFORM 300-VALIDATE-RISK-RATING
+           PERFORM 400-VALIDATE-OD-LIMIT
            GOBACK.
+
+       200-VALIDATE-FEES.
+           *> El total de cargos no puede exceder el saldo de la cuenta,
+           *> y cada código de cargo debe existir en la tabla aprobada.
+           MOVE 0 TO WS-FEE-TOTAL
+           PERFORM 210-SUM-ONE-FEE
+              VARYING WS-FEE-IDX FROM 1 BY 1
+              UNTIL WS-FEE-IDX > ACC-FEE-COUNT
+           IF WS-FEE-TOTAL > ACC-BALANCE
+              SET VAL-FAIL TO TRUE
+           END-IF.
+
+       210-SUM-ONE-FEE.
+           ADD ACC-FEE-AMOUNT(WS-FEE-IDX) TO WS-FEE-TOTAL
+           MOVE 'N' TO WS-FEE-CODE-MATCH
+           PERFORM 220-CHECK-FEE-CODE
+              VARYING WS-TAB-IDX FROM 1 BY 1
+              UNTIL WS-TAB-IDX > 2 OR WS-FEE-CODE-OK
+           IF NOT WS-FEE-CODE-OK
+              SET VAL-FAIL TO TRUE
+           END-IF.
+
+       220-CHECK-FEE-CODE.
+           IF ACC-FEE-CODE(WS-FEE-IDX) = WS-FEE-CODE-ENTRY(WS-TAB-IDX)
+              SET WS-FEE-CODE-OK TO TRUE
+           END-IF.
+
+       300-VALIDATE-RISK-RATING.
+           *> COBAP02 sólo asigna 0 (sin historial), 5 (bloqueo u
+           *> sobregiro ocasional) o 9 (reincidente); cualquier otro
+           *> valor es un dato fuera de la política de scoring vigente.
+           IF NOT ACC-RISK-RATING-OK
+              SET VAL-FAIL TO TRUE
+           END-IF.
+
+       400-VALIDATE-OD-LIMIT.
+           IF ACC-OD-LIMIT < 0 OR ACC-OD-LIMIT > WS-MAX-OD-LIMIT
+              SET VAL-FAIL TO TRUE
+           END-IF.
