@@ -1,12 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CICBP02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACC-FILE ASSIGN TO "ACC.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACC-NUMBER.
+           SELECT ERR-FILE ASSIGN TO "ERRLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUD-FILE ASSIGN TO "AUTHAUD.DAT"
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  ACC-FILE.
        01  ACC-RECORD.
            05  ACC-NUMBER              PIC X(12).
            05  ACC-TYPE                PIC X.
                88  ACC-TYPE-CHECKING   VALUE 'C'.
                88  ACC-TYPE-SAVINGS    VALUE 'S'.
+               88  ACC-TYPE-MONEYMKT   VALUE 'M'.
            05  ACC-STATUS              PIC X.
                88  ACC-OPEN            VALUE 'O'.
                88  ACC-CLOSED          VALUE 'X'.
@@ -14,13 +27,40 @@
            05  ACC-BALANCE             PIC S9(11)V99 COMP-3.
            05  ACC-OD-LIMIT            PIC S9(7)V99  COMP-3.
            05  ACC-RISK-RATING         PIC 9.
+           05  ACC-BLOCK-COUNT         PIC 9(3) COMP-3.
+           05  ACC-OD-EXCEED-COUNT     PIC 9(3) COMP-3.
+           05  ACC-FEE-COUNT           PIC 9.
+           05  ACC-LAST-POSTED-DATE    PIC 9(8).
            05  ACC-FEES.
                10  ACC-FEE OCCURS 0 TO 5 TIMES
                    DEPENDING ON ACC-FEE-COUNT.
                    15  ACC-FEE-CODE    PIC X(3).
                    15  ACC-FEE-AMOUNT  PIC S9(5)V99 COMP-3.
-           05  ACC-FEE-COUNT           PIC 9.
-
+       FD  ERR-FILE.
+       01  ERR-RECORD.
+           05  ERR-TIMESTAMP           PIC 9(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  ERR-PROGRAM             PIC X(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  ERR-ACC-NUMBER          PIC X(12).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  ERR-CONDITION           PIC X(30).
+       FD  AUD-FILE.
+       01  AUD-RECORD.
+           05  AUD-TIMESTAMP           PIC 9(14).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  AUD-ACC-NUMBER          PIC X(12).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  AUD-DECISION            PIC X(3).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  AUD-REASON              PIC X(20).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  AUD-VAL-STATUS          PIC X(4).
+       WORKING-STORAGE SECTION.
+       01  WS-DATE               PIC 9(8).
+       01  WS-TIMESTAMP          PIC 9(14).
+       01  WS-AUD-REASON         PIC X(20).
+       01  WS-VAL-STATUS         PIC X(4) VALUE 'N/A'.
        01  PRM-FLAGS.
            05  PRM-TEST-MODE        PIC X VALUE 'N'.
                88  PRM-TEST-YES     VALUE 'Y'.
@@ -32,27 +72,100 @@
            88 WS-AUTH-YES       VALUE 'Y'.
            88 WS-AUTH-NO        VALUE 'N'.
        01  WS-MOD-NAME          PIC X(8) VALUE 'UTLVAL01'.
+       01  WS-FOUND-SWITCH      PIC X VALUE 'N'.
+           88 WS-FOUND-YES      VALUE 'Y'.
+       01  WS-VAL-RESULT        PIC X VALUE 'Y'.
+           88 WS-VAL-PASS       VALUE 'Y'.
+           88 WS-VAL-FAIL       VALUE 'N'.
        LINKAGE SECTION.
        01  LK-ACC               PIC X(12).
        PROCEDURE DIVISION USING LK-ACC.
        0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO WS-DATE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP
+           OPEN EXTEND ERR-FILE
+           OPEN EXTEND AUD-FILE
+
+           PERFORM 1000-FIND-ACCOUNT
+
+           IF WS-FOUND-YES
+              PERFORM 2000-DECIDE
+              SET WS-VAL-PASS TO TRUE
+              CALL WS-MOD-NAME USING BY REFERENCE ACC-RECORD, PRM-FLAGS,
+                   WS-VAL-RESULT
+                 ON EXCEPTION
+                    *> Sin poder invocar el validador no hay forma de
+                    *> confirmar la cuenta: se falla cerrado (se declina)
+                    *> en lugar de dejar pasar la autorización a ciegas.
+                    SET WS-VAL-FAIL TO TRUE
+                    MOVE 'CALL UTLVAL01 FAILED' TO ERR-CONDITION
+                    PERFORM 8000-LOG-ERROR
+              END-CALL
+              IF WS-VAL-FAIL
+                 SET WS-AUTH-NO TO TRUE
+                 MOVE 'VALIDATION FAILED' TO WS-AUD-REASON
+                 MOVE 'FAIL' TO WS-VAL-STATUS
+              ELSE
+                 MOVE 'OK'   TO WS-VAL-STATUS
+              END-IF
+           ELSE
+              SET WS-AUTH-NO TO TRUE
+              MOVE 'ACCOUNT NOT FOUND' TO WS-AUD-REASON
+              MOVE 'N/A' TO WS-VAL-STATUS
+           END-IF
+
+           PERFORM 8100-LOG-AUDIT
+
+           CLOSE ERR-FILE
+           CLOSE AUD-FILE
+           GOBACK.
+
+       1000-FIND-ACCOUNT.
+           *> ACC.DAT es indexado por ACC-NUMBER: se hace una lectura
+           *> directa por clave en lugar de barrer el archivo completo.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           OPEN INPUT ACC-FILE
            MOVE LK-ACC TO ACC-NUMBER
+           READ ACC-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-FOUND-YES TO TRUE
+           END-READ
+           CLOSE ACC-FILE.
+
+       2000-DECIDE.
            EVALUATE TRUE
               WHEN ACC-BLOCKED
                    SET WS-AUTH-NO TO TRUE
+                   MOVE 'BLOCKED' TO WS-AUD-REASON
               WHEN ACC-RISK-RATING > 5
                    SET WS-AUTH-NO TO TRUE
+                   MOVE 'RISK RATING > 5' TO WS-AUD-REASON
               WHEN OTHER
                    IF ACC-BALANCE + ACC-OD-LIMIT > 0
                       SET WS-AUTH-YES TO TRUE
+                      MOVE 'BAL+OD-LIMIT OK' TO WS-AUD-REASON
                    ELSE
                       SET WS-AUTH-NO TO TRUE
+                      MOVE 'BAL+OD-LIMIT FAIL' TO WS-AUD-REASON
                    END-IF
-           END-EVALUATE
+           END-EVALUATE.
 
-           *> Llamada dinámica a validador técnico (capcioso)
-           CALL WS-MOD-NAME USING BY REFERENCE ACC-RECORD, PRM-FLAGS
-              ON EXCEPTION CONTINUE
-           END-CALL
+       8000-LOG-ERROR.
+           MOVE WS-DATE    TO ERR-TIMESTAMP
+           MOVE 'CICBP02'  TO ERR-PROGRAM
+           MOVE LK-ACC     TO ERR-ACC-NUMBER
+           WRITE ERR-RECORD.
 
-           GOBACK.
+       8100-LOG-AUDIT.
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE LK-ACC       TO AUD-ACC-NUMBER
+           IF WS-AUTH-YES
+              MOVE 'YES' TO AUD-DECISION
+           ELSE
+              MOVE 'NO'  TO AUD-DECISION
+           END-IF
+           MOVE WS-AUD-REASON  TO AUD-REASON
+           MOVE WS-VAL-STATUS  TO AUD-VAL-STATUS
+           WRITE AUD-RECORD.
