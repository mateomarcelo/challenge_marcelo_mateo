@@ -4,16 +4,30 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACC-FILE ASSIGN TO "ACC.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUMBER.
+           SELECT RPT-FILE ASSIGN TO "POSTRPT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL PRM-FILE ASSIGN TO "PRMCARD.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL CHK-FILE ASSIGN TO "CHKPT.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CHK-KEY.
+           SELECT ERR-FILE ASSIGN TO "ERRLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL TXN-FILE ASSIGN TO "TXN.DAT"
                ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  ACC-FILE.
-       01  ACC-REC-FILE.
        01  ACC-RECORD.
            05  ACC-NUMBER              PIC X(12).
            05  ACC-TYPE                PIC X.
                88  ACC-TYPE-CHECKING   VALUE 'C'.
                88  ACC-TYPE-SAVINGS    VALUE 'S'.
+               88  ACC-TYPE-MONEYMKT   VALUE 'M'.
            05  ACC-STATUS              PIC X.
                88  ACC-OPEN            VALUE 'O'.
                88  ACC-CLOSED          VALUE 'X'.
@@ -21,12 +35,58 @@
            05  ACC-BALANCE             PIC S9(11)V99 COMP-3.
            05  ACC-OD-LIMIT            PIC S9(7)V99  COMP-3.
            05  ACC-RISK-RATING         PIC 9.
+           05  ACC-BLOCK-COUNT         PIC 9(3) COMP-3.
+           05  ACC-OD-EXCEED-COUNT     PIC 9(3) COMP-3.
+           05  ACC-FEE-COUNT           PIC 9.
+           05  ACC-LAST-POSTED-DATE    PIC 9(8).
            05  ACC-FEES.
                10  ACC-FEE OCCURS 0 TO 5 TIMES
                    DEPENDING ON ACC-FEE-COUNT.
                    15  ACC-FEE-CODE    PIC X(3).
                    15  ACC-FEE-AMOUNT  PIC S9(5)V99 COMP-3.
-           05  ACC-FEE-COUNT           PIC 9.
+       FD  RPT-FILE.
+       01  RPT-RECORD.
+           05  RPT-ACC-NUMBER          PIC X(12).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-BAL-BEFORE          PIC -(10)9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-BAL-AFTER           PIC -(10)9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-INTEREST-POSTED     PIC -(6)9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RPT-BLOCKED-FLAG        PIC X(3).
+       FD  PRM-FILE.
+       01  PRM-CARD.
+           05  PRM-CARD-TEST-MODE      PIC X.
+           05  PRM-CARD-ALLOW-NEG      PIC X.
+           05  PRM-CARD-DATE-CUTOFF    PIC 9(8).
+           05  PRM-CARD-RESTART        PIC X.
+           05  FILLER                  PIC X(68).
+       FD  CHK-FILE.
+       01  CHK-RECORD.
+           05  CHK-LAST-ACC-NUMBER     PIC X(12).
+           05  CHK-REC-COUNT           PIC 9(7).
+           05  CHK-RECS-READ           PIC 9(7).
+           05  CHK-BAL-HASH            PIC S9(13)V99 COMP-3.
+       FD  ERR-FILE.
+       01  ERR-RECORD.
+           05  ERR-TIMESTAMP           PIC 9(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  ERR-PROGRAM             PIC X(8).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  ERR-ACC-NUMBER          PIC X(12).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  ERR-CONDITION           PIC X(30).
+       FD  TXN-FILE.
+       01  TXN-RECORD.
+           05  TXN-ACC-NUMBER          PIC X(12).
+           05  TXN-TYPE                PIC X.
+               88  TXN-DEPOSIT         VALUE 'D'.
+               88  TXN-WITHDRAWAL      VALUE 'W'.
+               88  TXN-TRANSFER-IN     VALUE 'I'.
+               88  TXN-TRANSFER-OUT    VALUE 'O'.
+           05  TXN-AMOUNT              PIC S9(9)V99 COMP-3.
+           05  FILLER                  PIC X(10).
        WORKING-STORAGE SECTION.
        01  WS-INT-RATE           PIC S9(3)V9(5) COMP-3 VALUE +0.00150.
        01  WS-DATE               PIC 9(8).
@@ -34,41 +94,215 @@
        01  WS-TMP REDEFINES WS-ZERO.
            05 WS-TMP-BYTE        PIC X.
        01  WS-UNUSED-FLAG        PIC X VALUE 'N'.  *> Dead flag (capcioso)
+       01  WS-EOF-SWITCH         PIC X VALUE 'N'.
+           88  WS-EOF-YES        VALUE 'Y'.
+       01  WS-BAL-BEFORE         PIC S9(11)V99 COMP-3.
+       01  WS-INTEREST-AMT       PIC S9(9)V99 COMP-3.
+       01  WS-WAS-BLOCKED        PIC X VALUE 'N'.
+           88  WS-WAS-BLOCKED-YES    VALUE 'Y'.
+       01  WS-MIN-CHECKING-BAL   PIC S9(7)V99 COMP-3 VALUE +500.00.
+       01  WS-MAINT-FEE-AMT      PIC S9(5)V99 COMP-3 VALUE +10.00.
+       01  WS-OD-FEE-AMT         PIC S9(5)V99 COMP-3 VALUE +35.00.
+       01  WS-FEE-CODE-TMP       PIC X(3).
+       01  WS-FEE-AMT-TMP        PIC S9(5)V99 COMP-3.
+       01  WS-MM-TIER-TABLE.
+           05  WS-MM-TIER OCCURS 3 TIMES INDEXED BY WS-MM-IDX.
+               10  WS-MM-TIER-LIMIT  PIC S9(11)V99 COMP-3.
+               10  WS-MM-TIER-RATE   PIC S9(3)V9(5) COMP-3.
+       01  WS-CHK-KEY            PIC 9(4) COMP VALUE 1.
+       01  WS-CHK-INTERVAL       PIC 9(7) VALUE 50.
+       01  WS-CHK-REMAINDER      PIC 9(7) VALUE 0.
+       01  WS-CHK-QUOTIENT       PIC 9(7) VALUE 0.
+       01  WS-RECS-PROCESSED     PIC 9(7) VALUE 0.
+       01  WS-SKIP-SWITCH        PIC X VALUE 'N'.
+           88  WS-SKIPPING-YES   VALUE 'Y'.
+       01  WS-PROC-DATE          PIC 9(8).
+       01  WS-TXN-EOF-SWITCH     PIC X VALUE 'N'.
+           88  WS-TXN-EOF-YES    VALUE 'Y'.
+       01  WS-CTL-RECS-READ      PIC 9(7)        VALUE 0.
+       01  WS-CTL-INT-SAV-TOTAL  PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-CTL-INT-MM-TOTAL   PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-CTL-NEW-BLOCKED    PIC 9(7)        VALUE 0.
+       01  WS-CTL-BAL-HASH       PIC S9(13)V99 COMP-3 VALUE 0.
        01  PRM-FLAGS.
            05  PRM-TEST-MODE        PIC X VALUE 'N'.
                88  PRM-TEST-YES     VALUE 'Y'.
            05  PRM-DATE-CUTOFF      PIC 9(8).
            05  PRM-ALLOW-NEGATIVE   PIC X VALUE 'N'.
                88  PRM-ALLOW-NEG    VALUE 'Y'.
+           05  PRM-RESTART-MODE     PIC X VALUE 'N'.
+               88  PRM-RESTART-YES  VALUE 'Y'.
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT
-           PERFORM 2000-PROCESS UNTIL 3000-END-OF-FILE
+           PERFORM 2000-PROCESS UNTIL WS-EOF-YES
            PERFORM 9000-FINALIZE
            GOBACK.
 
        1000-INIT.
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE.
+           PERFORM 1100-READ-PARMS
            IF PRM-TEST-YES
               MOVE +0.00000 TO WS-INT-RATE
            END-IF.
-           OPEN INPUT ACC-FILE.
+           OPEN I-O ACC-FILE.
+           OPEN OUTPUT RPT-FILE.
+           OPEN EXTEND ERR-FILE.
+           PERFORM 1200-INIT-CHECKPOINT
+           PERFORM 1300-INIT-MM-TABLE
+           PERFORM 1400-INIT-PROC-DATE
+           PERFORM 1500-INIT-TXN-FILE.
+
+       1500-INIT-TXN-FILE.
+           *> TXN.DAT trae los movimientos del día (depósitos, retiros
+           *> y transferencias), en secuencia ascendente por número de
+           *> cuenta igual que ACC.DAT, para poder calzarlos por cruce
+           *> de archivos (match-merge) a medida que se recorre ACC-FILE.
+           OPEN INPUT TXN-FILE
+           PERFORM 1510-READ-NEXT-TXN.
+
+       1510-READ-NEXT-TXN.
+           READ TXN-FILE
+               AT END SET WS-TXN-EOF-YES TO TRUE
+           END-READ.
+
+       1400-INIT-PROC-DATE.
+           *> Fecha efectiva de proceso: por defecto la fecha del sistema,
+           *> salvo que ops fije un corte (PRM-DATE-CUTOFF) para repetir
+           *> un ciclo anterior sin reprocesar lo ya posteado en el actual.
+           IF PRM-DATE-CUTOFF = 0
+              MOVE WS-DATE         TO WS-PROC-DATE
+           ELSE
+              MOVE PRM-DATE-CUTOFF TO WS-PROC-DATE
+           END-IF.
+
+       1100-READ-PARMS.
+           *> Tarjeta de parámetros opcional; si no existe o viene vacía
+           *> se conservan los valores por defecto de PRM-FLAGS.
+           OPEN INPUT PRM-FILE
+           READ PRM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PRM-CARD-TEST-MODE   TO PRM-TEST-MODE
+                   MOVE PRM-CARD-ALLOW-NEG   TO PRM-ALLOW-NEGATIVE
+                   MOVE PRM-CARD-DATE-CUTOFF TO PRM-DATE-CUTOFF
+                   MOVE PRM-CARD-RESTART     TO PRM-RESTART-MODE
+           END-READ
+           CLOSE PRM-FILE.
+
+       1200-INIT-CHECKPOINT.
+           *> Si es un reinicio, se retoma el último punto de control;
+           *> de lo contrario se arranca un checkpoint nuevo en blanco.
+           MOVE 1 TO WS-CHK-KEY
+           IF PRM-RESTART-YES
+              OPEN I-O CHK-FILE
+              READ CHK-FILE
+                  INVALID KEY
+                      MOVE SPACES TO CHK-LAST-ACC-NUMBER
+                      MOVE 0      TO CHK-REC-COUNT
+                      MOVE 0      TO CHK-RECS-READ
+                      MOVE 0      TO CHK-BAL-HASH
+              END-READ
+              IF CHK-LAST-ACC-NUMBER NOT = SPACES
+                 SET WS-SKIPPING-YES TO TRUE
+              END-IF
+              MOVE CHK-REC-COUNT  TO WS-RECS-PROCESSED
+              MOVE CHK-RECS-READ  TO WS-CTL-RECS-READ
+              MOVE CHK-BAL-HASH   TO WS-CTL-BAL-HASH
+           ELSE
+              OPEN OUTPUT CHK-FILE
+              MOVE SPACES TO CHK-LAST-ACC-NUMBER
+              MOVE 0      TO CHK-REC-COUNT
+              MOVE 0      TO CHK-RECS-READ
+              MOVE 0      TO CHK-BAL-HASH
+              WRITE CHK-RECORD
+              CLOSE CHK-FILE
+              OPEN I-O CHK-FILE
+           END-IF.
+
+       1300-INIT-MM-TABLE.
+           *> Tabla de tasas escalonadas para cuentas de money-market:
+           *> a mayor saldo, mejor tasa.
+           MOVE +10000.00000       TO WS-MM-TIER-LIMIT(1)
+           MOVE +0.00100           TO WS-MM-TIER-RATE(1)
+           MOVE +50000.00000       TO WS-MM-TIER-LIMIT(2)
+           MOVE +0.00175           TO WS-MM-TIER-RATE(2)
+           MOVE +99999999999.99    TO WS-MM-TIER-LIMIT(3)
+           MOVE +0.00250           TO WS-MM-TIER-RATE(3).
 
        2000-PROCESS.
-           READ ACC-FILE
-               AT END MOVE 1 TO 3000-END-OF-FILE
+           READ ACC-FILE NEXT RECORD
+               AT END SET WS-EOF-YES TO TRUE
            END-READ
-           IF 3000-END-OF-FILE = 1
+           IF WS-EOF-YES
                GO TO 2999-EXIT
            END-IF
 
+           *> El saldo "antes" se toma previo a aplicar los movimientos
+           *> del día, para que el registro de posteo (reporte) permita
+           *> distinguir cuánto del delta vino de transacciones y cuánto
+           *> de intereses.
+           MOVE ACC-BALANCE TO WS-BAL-BEFORE
+
+           PERFORM 2050-CONSUME-TRANSACTIONS
+
+           *> Reinicio: se descartan sin reprocesar los registros ya
+           *> posteados antes del abend, hasta el último checkpoint. Esos
+           *> registros ya quedaron contados en WS-CTL-RECS-READ y
+           *> WS-CTL-BAL-HASH del checkpoint restaurado, así que no se
+           *> vuelven a contar aquí.
+           IF WS-SKIPPING-YES
+              IF ACC-NUMBER = CHK-LAST-ACC-NUMBER
+                 MOVE 'N' TO WS-SKIP-SWITCH
+              END-IF
+              GO TO 2999-EXIT
+           END-IF
+
+           ADD 1 TO WS-CTL-RECS-READ
+
+           *> Ya posteada para una fecha igual o posterior a la fecha
+           *> efectiva de este ciclo: evita duplicar intereses/cargos al
+           *> repetir un corte anterior, y evita retroceder la marca de
+           *> posteo cuando la cuenta ya avanzó más allá del corte pedido.
+           *> El saldo ya vigente de la cuenta igual aporta al total de
+           *> control para que el cuadre contra el mayor cubra el 100%
+           *> del archivo, no sólo las cuentas reprocesadas este corrido.
+           IF ACC-LAST-POSTED-DATE >= WS-PROC-DATE
+              ADD ACC-BALANCE TO WS-CTL-BAL-HASH
+              GO TO 2999-EXIT
+           END-IF
+
+           MOVE ZERO TO WS-INTEREST-AMT
+           MOVE 'N' TO WS-WAS-BLOCKED
+           IF ACC-BLOCKED
+              MOVE 'Y' TO WS-WAS-BLOCKED
+           END-IF
+
            *> Regla de negocio (intereses sólo para cuentas abiertas y ahorro)
            IF ACC-OPEN AND ACC-TYPE-SAVINGS
-              COMPUTE ACC-BALANCE = ACC-BALANCE
-                 + (ACC-BALANCE * WS-INT-RATE)
+              COMPUTE WS-INTEREST-AMT = ACC-BALANCE * WS-INT-RATE
                  ON SIZE ERROR
-                    CONTINUE
+                    MOVE 'INTEREST CALC OVERFLOW' TO ERR-CONDITION
+                    PERFORM 8000-LOG-ERROR
               END-COMPUTE
+              COMPUTE ACC-BALANCE = ACC-BALANCE + WS-INTEREST-AMT
+                 ON SIZE ERROR
+                    MOVE 'INTEREST POST OVERFLOW' TO ERR-CONDITION
+                    PERFORM 8000-LOG-ERROR
+              END-COMPUTE
+              ADD WS-INTEREST-AMT TO WS-CTL-INT-SAV-TOTAL
+           END-IF
+
+           *> Regla de negocio: intereses escalonados para money-market
+           IF ACC-OPEN AND ACC-TYPE-MONEYMKT
+              PERFORM 2150-CALC-MM-INTEREST
+              ADD WS-INTEREST-AMT TO WS-CTL-INT-MM-TOTAL
+           END-IF
+
+           *> Historial para el scoring de riesgo nocturno (COBAP02)
+           IF ACC-BALANCE < -ACC-OD-LIMIT
+              ADD 1 TO ACC-OD-EXCEED-COUNT
            END-IF
 
            *> Regla: bloqueo si balance < -OD-LIMIT y no se permiten negativos
@@ -76,17 +310,185 @@
               SET ACC-BLOCKED TO TRUE
            END-IF
 
+           IF ACC-BLOCKED AND NOT WS-WAS-BLOCKED-YES
+              ADD 1 TO ACC-BLOCK-COUNT
+              ADD 1 TO WS-CTL-NEW-BLOCKED
+           END-IF
+
+           PERFORM 2600-ASSESS-FEES
+
+           MOVE WS-PROC-DATE TO ACC-LAST-POSTED-DATE
+
+           ADD ACC-BALANCE TO WS-CTL-BAL-HASH
+
            *> Código técnico (logging simulado)
            IF WS-TMP-BYTE = X'00'
               CONTINUE
+           END-IF
+
+           REWRITE ACC-RECORD
+           END-REWRITE
+
+           PERFORM 2500-WRITE-REPORT
+
+           ADD 1 TO WS-RECS-PROCESSED
+           DIVIDE WS-RECS-PROCESSED BY WS-CHK-INTERVAL
+               GIVING WS-CHK-QUOTIENT
+               REMAINDER WS-CHK-REMAINDER
+           IF WS-CHK-REMAINDER = 0
+              PERFORM 2700-WRITE-CHECKPOINT
+           END-IF.
+
+       2050-CONSUME-TRANSACTIONS.
+           *> TXN-FILE y ACC-FILE están en la misma secuencia ascendente
+           *> por número de cuenta. Primero se descartan (con log de
+           *> error) los movimientos "huérfanos" cuya cuenta es menor a
+           *> la actual y por lo tanto nunca va a calzar con ninguna
+           *> ACC-NUMBER posterior (cuenta inexistente, cerrada o dato
+           *> de referencia incorrecto); de lo contrario el lector de
+           *> TXN-FILE quedaría trabado ahí y se perderían en silencio
+           *> todos los movimientos de las cuentas restantes del corrido.
+           PERFORM 2055-SKIP-ORPHAN-TXN
+              UNTIL WS-TXN-EOF-YES
+                 OR TXN-ACC-NUMBER NOT < ACC-NUMBER
+
+           *> Se aplican a ACC-BALANCE todos los movimientos que
+           *> correspondan a la cuenta actual, antes de intereses y
+           *> bloqueo por sobregiro. Si la cuenta se va a saltar (reinicio
+           *> o ya posteada para la fecha efectiva) los movimientos sólo
+           *> se consumen del archivo, sin volver a aplicarlos al saldo.
+           PERFORM 2060-MATCH-ONE-TXN
+              UNTIL WS-TXN-EOF-YES
+                 OR TXN-ACC-NUMBER NOT = ACC-NUMBER.
+
+       2055-SKIP-ORPHAN-TXN.
+           MOVE 'ORPHAN TXN - NO ACCOUNT' TO ERR-CONDITION
+           PERFORM 8010-LOG-TXN-ERROR
+           PERFORM 1510-READ-NEXT-TXN.
+
+       2060-MATCH-ONE-TXN.
+           IF (NOT WS-SKIPPING-YES)
+                 AND (ACC-LAST-POSTED-DATE < WS-PROC-DATE)
+              PERFORM 2070-APPLY-TXN
+           END-IF
+           PERFORM 1510-READ-NEXT-TXN.
+
+       2070-APPLY-TXN.
+           EVALUATE TRUE
+              WHEN TXN-DEPOSIT OR TXN-TRANSFER-IN
+                   ADD TXN-AMOUNT TO ACC-BALANCE
+              WHEN TXN-WITHDRAWAL OR TXN-TRANSFER-OUT
+                   SUBTRACT TXN-AMOUNT FROM ACC-BALANCE
+           END-EVALUATE.
+
+       2150-CALC-MM-INTEREST.
+           PERFORM 2160-FIND-MM-TIER
+              VARYING WS-MM-IDX FROM 1 BY 1
+              UNTIL WS-MM-IDX = 3
+                 OR ACC-BALANCE <= WS-MM-TIER-LIMIT(WS-MM-IDX)
+
+           COMPUTE WS-INTEREST-AMT =
+                 ACC-BALANCE * WS-MM-TIER-RATE(WS-MM-IDX)
+              ON SIZE ERROR
+                 MOVE 'INTEREST CALC OVERFLOW' TO ERR-CONDITION
+                 PERFORM 8000-LOG-ERROR
+           END-COMPUTE
+           COMPUTE ACC-BALANCE = ACC-BALANCE + WS-INTEREST-AMT
+              ON SIZE ERROR
+                 MOVE 'INTEREST POST OVERFLOW' TO ERR-CONDITION
+                 PERFORM 8000-LOG-ERROR
+           END-COMPUTE.
+
+       2160-FIND-MM-TIER.
+           CONTINUE.
+
+       2500-WRITE-REPORT.
+           MOVE ACC-NUMBER TO RPT-ACC-NUMBER
+           MOVE WS-BAL-BEFORE TO RPT-BAL-BEFORE
+           MOVE ACC-BALANCE TO RPT-BAL-AFTER
+           MOVE WS-INTEREST-AMT TO RPT-INTEREST-POSTED
+           MOVE SPACES TO RPT-BLOCKED-FLAG
+           IF ACC-BLOCKED AND NOT WS-WAS-BLOCKED-YES
+              MOVE 'NEW' TO RPT-BLOCKED-FLAG
+           END-IF
+           WRITE RPT-RECORD.
+
+       2600-ASSESS-FEES.
+           *> Cargo de mantenimiento: cuentas corrientes bajo el mínimo
+           IF ACC-OPEN AND ACC-TYPE-CHECKING
+                 AND ACC-BALANCE < WS-MIN-CHECKING-BAL
+              MOVE 'MNT' TO WS-FEE-CODE-TMP
+              MOVE WS-MAINT-FEE-AMT TO WS-FEE-AMT-TMP
+              PERFORM 2650-ADD-FEE-ENTRY
+           END-IF
+
+           *> Cargo por sobregiro: sólo el ciclo en que se bloquea la cuenta
+           IF ACC-BLOCKED AND NOT WS-WAS-BLOCKED-YES
+              MOVE 'ODF' TO WS-FEE-CODE-TMP
+              MOVE WS-OD-FEE-AMT TO WS-FEE-AMT-TMP
+              PERFORM 2650-ADD-FEE-ENTRY
            END-IF.
 
+       2650-ADD-FEE-ENTRY.
+           *> El cargo se descuenta del saldo siempre, haya o no espacio
+           *> en la tabla de detalle; la tabla sólo conserva las últimas
+           *> entradas como historial, no es la fuente del descuento.
+           IF ACC-FEE-COUNT < 5
+              ADD 1 TO ACC-FEE-COUNT
+              MOVE WS-FEE-CODE-TMP   TO ACC-FEE-CODE(ACC-FEE-COUNT)
+              MOVE WS-FEE-AMT-TMP    TO ACC-FEE-AMOUNT(ACC-FEE-COUNT)
+           ELSE
+              MOVE 'FEE TABLE FULL' TO ERR-CONDITION
+              PERFORM 8000-LOG-ERROR
+           END-IF
+           SUBTRACT WS-FEE-AMT-TMP FROM ACC-BALANCE.
+
+       2700-WRITE-CHECKPOINT.
+           MOVE ACC-NUMBER        TO CHK-LAST-ACC-NUMBER
+           MOVE WS-RECS-PROCESSED TO CHK-REC-COUNT
+           MOVE WS-CTL-RECS-READ  TO CHK-RECS-READ
+           MOVE WS-CTL-BAL-HASH   TO CHK-BAL-HASH
+           MOVE 1 TO WS-CHK-KEY
+           REWRITE CHK-RECORD
+           END-REWRITE.
+
        2999-EXIT.
            EXIT.
 
-       3000-END-OF-FILE.
-           EXIT.
+       8000-LOG-ERROR.
+           MOVE WS-DATE      TO ERR-TIMESTAMP
+           MOVE 'COBAP01'    TO ERR-PROGRAM
+           MOVE ACC-NUMBER   TO ERR-ACC-NUMBER
+           WRITE ERR-RECORD.
+
+       8010-LOG-TXN-ERROR.
+           MOVE WS-DATE          TO ERR-TIMESTAMP
+           MOVE 'COBAP01'        TO ERR-PROGRAM
+           MOVE TXN-ACC-NUMBER   TO ERR-ACC-NUMBER
+           WRITE ERR-RECORD.
 
        9000-FINALIZE.
+           IF WS-RECS-PROCESSED > 0
+              PERFORM 2700-WRITE-CHECKPOINT
+           END-IF
+           *> Cualquier movimiento de TXN-FILE que haya quedado sin
+           *> calzar (cuenta mayor a la última de ACC.DAT) también es
+           *> huérfano y se registra antes de cerrar el archivo.
+           PERFORM 2055-SKIP-ORPHAN-TXN UNTIL WS-TXN-EOF-YES
+           PERFORM 9100-DISPLAY-CONTROL-TOTALS
            CLOSE ACC-FILE.
+           CLOSE RPT-FILE.
+           CLOSE CHK-FILE.
+           CLOSE ERR-FILE.
+           CLOSE TXN-FILE.
            EXIT.
+
+       9100-DISPLAY-CONTROL-TOTALS.
+           *> Totales de control para el cuadre contra el mayor general.
+           DISPLAY 'COBAP01 CONTROL TOTALS'
+           DISPLAY '  RECORDS READ .......: ' WS-CTL-RECS-READ
+           DISPLAY '  RECORDS PROCESSED ..: ' WS-RECS-PROCESSED
+           DISPLAY '  SAVINGS INTEREST ...: ' WS-CTL-INT-SAV-TOTAL
+           DISPLAY '  MONEY-MKT INTEREST .: ' WS-CTL-INT-MM-TOTAL
+           DISPLAY '  NEWLY BLOCKED ACCTS.: ' WS-CTL-NEW-BLOCKED
+           DISPLAY '  BALANCE HASH TOTAL .: ' WS-CTL-BAL-HASH.
